@@ -1,42 +1,741 @@
-      ******************************************************************
-      * Author: Josh Kreps
-      * Date: July 5, 2021
-      * Purpose: Tutorial - multiplication table using PERFORM VARYING
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MULT-TABLE.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 MTABLE.
-          05 ROW occurs 10 times.
-             10 COLUM occurs 10 times.
-                15 NUMB    pic 999.
-       77 GUY  pic 99.
-       77 GAL  pic 99.
-       77 THEY pic Z9.
-       77 BL   pic X(3) VALUE SPACES.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-       PERFORM VARYING GUY FROM 1 BY 1 UNTIL GUY GREATER THAN 10
-          AFTER GAL FROM 1 BY 1 UNTIL GAL GREATER THAN 10
-          MULTIPLY GUY BY GAL GIVING NUMB(GUY, GAL)
-       END-PERFORM
-
-       DISPLAY "Multiplication table 10x10:"
-       DISPLAY BL BL 1 BL 2 BL 3 BL 4 BL 5 BL 6 BL 7 BL 8 BL 9 BL 10 BL
-
-       PERFORM VARYING GUY FROM 1 BY 1 UNTIL GUY GREATER THAN 10
-          MOVE GUY TO THEY
-          DISPLAY THEY BL WITH NO ADVANCING
-          PERFORM VARYING GAL FROM 1 BY 1 UNTIL GAL GREATER THAN 10
-             DISPLAY NUMB(GUY, GAL) WITH NO ADVANCING
-                IF GAL EQUAL TO 10 THEN
-                   DISPLAY BL
-                ELSE
-                   DISPLAY SPACE WITH NO ADVANCING
-                END-IF
-          END-PERFORM
-       END-PERFORM.
-       END PROGRAM MULT-TABLE.
+000100*****************************************************************
+000110* AUTHOR.      JOSH KREPS.
+000120* INSTALLATION. SHOP FLOOR SYSTEMS.
+000130* DATE-WRITTEN. 07/05/2021.
+000140* DATE-COMPILED.
+000150*****************************************************************
+000160* MULT-TABLE
+000170* PURPOSE - BUILDS A GUY-BOUND BY GAL-BOUND MULTIPLICATION TABLE
+000180*    AND DISPLAYS IT TO SYSOUT.
+000190*
+000200* MODIFICATION HISTORY
+000210*    07/05/2021  JK  ORIGINAL TUTORIAL VERSION - HARDCODED 10X10.
+000220*    08/09/2026  JK  PARAMETERIZED THE ROW/COLUMN BOUNDS - THEY
+000230*                    ARE NOW READ FROM A CONTROL RECORD AT JOB
+000240*                    START INSTEAD OF BEING HARDCODED AT 10.
+000250*                    RAISED THE TABLE CEILING TO 50X50 SO LARGER
+000260*                    REQUESTED SIZES (E.G. A 12X12) FIT WITHOUT
+000270*                    A RECOMPILE.
+000280*    08/09/2026  JK  ADDED A QSAM OUTPUT DATASET (TABLEOUT) - ONE
+000290*                    FIXED-BLOCK RECORD PER TABLE ROW, SAME PIC
+000300*                    999 CELLS AS MTABLE, SO DOWNSTREAM JOBS CAN
+000310*                    PICK UP THE TABLE WITHOUT SCRAPING SYSOUT.
+000320*    08/09/2026  JK  ADDED BOUNDS EDITING AGAINST THE OCCURS LIMIT
+000330*                    (MAX-TABLE-SIZE) BEFORE THE TABLE IS BUILT.
+000340*                    OUT-OF-RANGE GUY/GAL BOUNDS NOW PRODUCE A
+000350*                    REJECTION MESSAGE ON ERRRPT INSTEAD OF
+000360*                    ABENDING OR WRAPPING SILENTLY.
+000370*    08/09/2026  JK  ADDED A PAGINATED PRINT REPORT (RPTOUT) WITH
+000380*                    A RUN-DATE/BOUNDS/PAGE-NUMBER HEADER THAT
+000390*                    REPEATS EVERY CR-PAGE-SIZE ROWS, FOR THE SHOP
+000400*                    LINE PRINTER. THE PLAIN SYSOUT GRID IS STILL
+000410*                    PRODUCED FOR QUICK CONSOLE VIEWING.
+000420*    08/09/2026  JK  ADDED AN OPTIONAL COMMA-DELIMITED EXPORT
+000430*                    (CSVOUT), TURNED ON BY CR-CSV-SWITCH, SO THE
+000440*                    GRID CAN BE HANDED STRAIGHT TO A SPREADSHEET.
+000450*    08/09/2026  JK  CONTROLS IS NOW A DRIVER FILE OF ONE OR MORE
+000460*                    GUY/GAL RANGES - MAINLINE LOOPS OVER EVERY
+000470*                    CONTROL RECORD AND EMITS ONE TABLE, QSAM ROW
+000480*                    SET AND REPORT PER RANGE IN A SINGLE RUN.
+000490*    08/09/2026  JK  ADDED A RUN-AUDIT TRAIL (AUDITLOG) - ONE LINE
+000500*                    PER RANGE PROCESSED, WITH A TIMESTAMP, THE
+000510*                    REQUESTED BOUNDS, THE CELL COUNT AND A
+000520*                    COMPLETED/REJECTED STATUS, APPENDED TO THE
+000530*                    EXISTING AUDIT DATASET.
+000540*    08/09/2026  JK  ADDED AN OPTIONAL RECONCILIATION STEP (TURNED
+000550*                    ON BY CR-RECON-SWITCH) THAT DIFFS THE TABLE
+000560*                    AGAINST A REFERENCE FILE (REFIN) IN THE SAME
+000570*                    ROW/COLUMN LAYOUT AS TABLEOUT, LISTING ANY
+000580*                    MISMATCHES ON RECONRPT.
+000590*    08/09/2026  JK  ADDED CHECKPOINT/RESTART SUPPORT FOR LARGE
+000600*                    TABLES - THE OUTER ROW LOOP WRITES ITS
+000610*                    CURRENT POSITION TO CKPTFILE EVERY
+000620*                    CR-CHECKPOINT-INTERVAL ROWS, AND A RESTARTED
+000630*                    RUN RESUMES AFTER THE LAST ROW CHECKPOINTED
+000640*                    FOR THE SAME GUY/GAL BOUNDS.
+000650*****************************************************************
+000660 IDENTIFICATION DIVISION.
+000670 PROGRAM-ID.    MULT-TABLE.
+000680 AUTHOR.        JOSH KREPS.
+000690 INSTALLATION.  SHOP FLOOR SYSTEMS.
+000700 DATE-WRITTEN.  07/05/2021.
+000710 DATE-COMPILED.
+000720 ENVIRONMENT DIVISION.
+000730 CONFIGURATION SECTION.
+000740 SOURCE-COMPUTER. IBM-370.
+000750 OBJECT-COMPUTER. IBM-370.
+000760 INPUT-OUTPUT SECTION.
+000770 FILE-CONTROL.
+000780     SELECT CONTROL-FILE ASSIGN TO "CONTROLS"
+000790         ORGANIZATION IS SEQUENTIAL.
+000800     SELECT TABLE-OUT-FILE ASSIGN TO "TABLEOUT"
+000810         ORGANIZATION IS SEQUENTIAL.
+000820     SELECT ERROR-REPORT-FILE ASSIGN TO "ERRRPT"
+000830         ORGANIZATION IS SEQUENTIAL.
+000840     SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+000850         ORGANIZATION IS SEQUENTIAL.
+000860     SELECT CSV-FILE ASSIGN TO "CSVOUT"
+000870         ORGANIZATION IS SEQUENTIAL.
+000880     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000890         ORGANIZATION IS SEQUENTIAL.
+000900     SELECT REFERENCE-FILE ASSIGN TO "REFIN"
+000910         ORGANIZATION IS SEQUENTIAL.
+000920     SELECT RECON-RPT-FILE ASSIGN TO "RECONRPT"
+000930         ORGANIZATION IS SEQUENTIAL.
+000940     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+000950         ORGANIZATION IS SEQUENTIAL
+000960         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000970
+000980 DATA DIVISION.
+000990 FILE SECTION.
+001000 FD  CONTROL-FILE
+001010     RECORDING MODE IS F
+001020     LABEL RECORDS ARE STANDARD
+001030     RECORD CONTAINS 80 CHARACTERS.
+001040 01  CONTROL-RECORD.
+001050     05  CR-GUY-BOUND           PIC 99.
+001060     05  CR-GAL-BOUND           PIC 99.
+001070     05  CR-PAGE-SIZE           PIC 99.
+001080     05  CR-CSV-SWITCH          PIC X(01).
+001090         88  CR-CSV-REQUESTED       VALUE 'Y'.
+001100     05  CR-RECON-SWITCH        PIC X(01).
+001110         88  CR-RECON-REQUESTED     VALUE 'Y'.
+001120     05  CR-CHECKPOINT-INTERVAL PIC 99.
+001130     05  FILLER                 PIC X(70).
+001140
+001150 FD  TABLE-OUT-FILE
+001160     RECORDING MODE IS F
+001170     LABEL RECORDS ARE STANDARD
+001180     RECORD CONTAINS 200 CHARACTERS.
+001190 01  TABLE-OUT-RECORD.
+001200     05  TOR-CELL               PIC 9(04) OCCURS 50 TIMES.
+001210
+001220 FD  ERROR-REPORT-FILE
+001230     RECORDING MODE IS F
+001240     LABEL RECORDS ARE STANDARD
+001250     RECORD CONTAINS 132 CHARACTERS.
+001260 01  ERROR-REPORT-RECORD            PIC X(132).
+001270
+001280 FD  REPORT-FILE
+001290     RECORDING MODE IS F
+001300     LABEL RECORDS ARE STANDARD
+001310     RECORD CONTAINS 400 CHARACTERS.
+001320 01  REPORT-RECORD                   PIC X(400).
+001330
+001340 FD  CSV-FILE
+001350     RECORDING MODE IS F
+001360     LABEL RECORDS ARE STANDARD
+001370     RECORD CONTAINS 400 CHARACTERS.
+001380 01  CSV-RECORD                      PIC X(400).
+001390
+001400 FD  AUDIT-FILE
+001410     RECORDING MODE IS F
+001420     LABEL RECORDS ARE STANDARD
+001430     RECORD CONTAINS 132 CHARACTERS.
+001440 01  AUDIT-RECORD                    PIC X(132).
+001450
+001460 FD  REFERENCE-FILE
+001470     RECORDING MODE IS F
+001480     LABEL RECORDS ARE STANDARD
+001490     RECORD CONTAINS 200 CHARACTERS.
+001500 01  REFERENCE-RECORD.
+001510     05  RR-CELL                PIC 9(04) OCCURS 50 TIMES.
+001515
+001518 FD  RECON-RPT-FILE
+001519     RECORDING MODE IS F
+001521     LABEL RECORDS ARE STANDARD
+001522     RECORD CONTAINS 132 CHARACTERS.
+001523 01  RECON-RPT-RECORD               PIC X(132).
+001540
+001550 FD  CHECKPOINT-FILE
+001560     RECORDING MODE IS F
+001570     LABEL RECORDS ARE STANDARD
+001580     RECORD CONTAINS 80 CHARACTERS.
+001590 01  CHECKPOINT-RECORD.
+001600     05  CKPT-GUY-BOUND          PIC 99.
+001610     05  CKPT-GAL-BOUND          PIC 99.
+001620     05  CKPT-LAST-GUY-ROW       PIC 99.
+001630     05  FILLER                  PIC X(74).
+001640
+001650 WORKING-STORAGE SECTION.
+001660*****************************************************************
+001670*    SWITCHES
+001680*****************************************************************
+001690 01  WS-SWITCHES.
+001700     05  WS-EOF-SWITCH          PIC X(01)  VALUE 'N'.
+001710         88  WS-END-OF-CONTROL-FILE        VALUE 'Y'.
+001720     05  WS-BOUNDS-SWITCH       PIC X(01)  VALUE 'Y'.
+001730         88  WS-BOUNDS-ARE-VALID            VALUE 'Y'.
+001740         88  WS-BOUNDS-ARE-INVALID          VALUE 'N'.
+001750     05  WS-REF-EOF-SWITCH      PIC X(01)  VALUE 'N'.
+001760         88  WS-END-OF-REFERENCE-FILE       VALUE 'Y'.
+001761
+001762*****************************************************************
+001763*    RUN RETURN-CODE TRACKING - WORST CONDITION SEEN ACROSS EVERY
+001764*    RANGE IN THE RUN, MOVED TO RETURN-CODE AT JOB END.
+001765*****************************************************************
+001766 77  WS-WORST-RC                PIC 9(02)  VALUE ZERO.
+001770
+001780*****************************************************************
+001790*    THE MULTIPLICATION TABLE - CEILING RAISED FROM THE ORIGINAL
+001800*    10X10 TO 50X50 SO THE PARAMETERIZED BOUNDS BELOW HAVE ROOM
+001810*    TO GROW WITHOUT A RECOMPILE.
+001820*****************************************************************
+001830 01  MTABLE.
+001840     05  ROW OCCURS 50 TIMES.
+001850         10  COLUM OCCURS 50 TIMES.
+001860             15  NUMB           PIC 9(04).
+001870
+001880 77  MAX-TABLE-SIZE             PIC 99     VALUE 50.
+001890 77  GUY                        PIC 99.
+001900 77  GAL                        PIC 99.
+001910 77  GUY-BOUND                  PIC 99.
+001920 77  GAL-BOUND                  PIC 99.
+001930 77  THEY                       PIC Z9.
+001940 77  BL                         PIC X(3)   VALUE SPACES.
+001950
+001960*****************************************************************
+001970*    PRINTED-REPORT PAGINATION WORK AREAS
+001980*****************************************************************
+001990 77  DEFAULT-LINES-PER-PAGE     PIC 99     VALUE 20.
+001995 77  WS-RPT-HEADING-CELL        PIC Z(03)9.
+002000 77  WS-LINES-PER-PAGE          PIC 99.
+002010 77  DEFAULT-CHECKPOINT-INTERVAL PIC 99    VALUE 5.
+002020 77  WS-CHECKPOINT-INTERVAL     PIC 99.
+002030 77  WS-LINE-COUNT              PIC 99     VALUE ZERO.
+002040 77  WS-PAGE-NUMBER             PIC 9(04)  VALUE ZERO.
+002050 77  WS-STRING-POINTER          PIC 9(04).
+002060
+002070 01  WS-CURRENT-DATE-FIELDS.
+002080     05  WS-CD-YY               PIC 99.
+002090     05  WS-CD-MM               PIC 99.
+002100     05  WS-CD-DD               PIC 99.
+002110
+002120 01  WS-REPORT-LINE             PIC X(400).
+002130
+002140*****************************************************************
+002150*    RUN-AUDIT TRAIL WORK AREAS
+002160*****************************************************************
+002170 01  WS-CURRENT-TIME-FIELDS.
+002180     05  WS-CT-HH                PIC 99.
+002190     05  WS-CT-MM                PIC 99.
+002200     05  WS-CT-SS                PIC 99.
+002210     05  WS-CT-HH100             PIC 99.
+002220
+002230 77  WS-CELL-COUNT               PIC 9(04) VALUE ZERO.
+002240 77  WS-AUDIT-STATUS             PIC X(09).
+002250
+002260*****************************************************************
+002270*    RECONCILIATION WORK AREAS
+002280*****************************************************************
+002290 77  WS-MISMATCH-COUNT           PIC 9(04) VALUE ZERO.
+002300
+002310*****************************************************************
+002320*    CHECKPOINT/RESTART WORK AREAS
+002330*****************************************************************
+002340 77  WS-CKPT-FILE-STATUS          PIC X(02).
+002360 77  WS-CKPT-QUOTIENT             PIC 9(04).
+002370 77  WS-CKPT-REMAINDER            PIC 99.
+002380
+002390 PROCEDURE DIVISION.
+002400*****************************************************************
+002410*    0000-MAINLINE
+002420*****************************************************************
+002430 0000-MAINLINE.
+002440     PERFORM 1000-INITIALIZE-RUN      THRU 1000-EXIT
+002450     PERFORM 2000-READ-CONTROL-RECORD THRU 2000-EXIT
+002460     PERFORM 2500-PROCESS-ONE-RANGE THRU 2500-EXIT
+002470         UNTIL WS-END-OF-CONTROL-FILE
+002480     PERFORM 9900-TERMINATE-RUN       THRU 9900-EXIT
+002490     GOBACK.
+002500
+002510*****************************************************************
+002520*    1000-INITIALIZE-RUN - OPEN THE CONTROL AND OUTPUT FILES
+002530*****************************************************************
+002540 1000-INITIALIZE-RUN.
+002550     OPEN INPUT  CONTROL-FILE
+002560     OPEN OUTPUT TABLE-OUT-FILE
+002570     OPEN OUTPUT ERROR-REPORT-FILE
+002580     OPEN OUTPUT REPORT-FILE
+002590     OPEN OUTPUT CSV-FILE
+002600     OPEN EXTEND AUDIT-FILE
+002605     OPEN OUTPUT RECON-RPT-FILE
+002606     OPEN INPUT  REFERENCE-FILE
+002610     ACCEPT WS-CURRENT-DATE-FIELDS FROM DATE.
+002620 1000-EXIT.
+002630     EXIT.
+002640
+002650*****************************************************************
+002660*    2000-READ-CONTROL-RECORD - GET THE REQUESTED ROW/COLUMN
+002670*    BOUNDS FOR THIS RUN.
+002680*****************************************************************
+002690 2000-READ-CONTROL-RECORD.
+002700     READ CONTROL-FILE
+002710         AT END
+002720             SET WS-END-OF-CONTROL-FILE TO TRUE
+002730     END-READ
+002740     IF NOT WS-END-OF-CONTROL-FILE
+002750         MOVE CR-GUY-BOUND TO GUY-BOUND
+002760         MOVE CR-GAL-BOUND TO GAL-BOUND
+002770         MOVE CR-PAGE-SIZE TO WS-LINES-PER-PAGE
+002780         IF WS-LINES-PER-PAGE EQUAL TO ZERO
+002790             MOVE DEFAULT-LINES-PER-PAGE TO WS-LINES-PER-PAGE
+002800         END-IF
+002810         MOVE CR-CHECKPOINT-INTERVAL TO WS-CHECKPOINT-INTERVAL
+002820         IF WS-CHECKPOINT-INTERVAL EQUAL TO ZERO
+002830             MOVE DEFAULT-CHECKPOINT-INTERVAL
+002840                 TO WS-CHECKPOINT-INTERVAL
+002850         END-IF
+002860     END-IF.
+002870 2000-EXIT.
+002880     EXIT.
+002890
+002900*****************************************************************
+002910*    2500-PROCESS-ONE-RANGE - BUILD AND EMIT EVERY OUTPUT FOR ONE
+002920*    GUY/GAL RANGE, THEN PICK UP THE NEXT DRIVER RECORD.
+002930*****************************************************************
+002940 2500-PROCESS-ONE-RANGE.
+002950     PERFORM 3000-EDIT-BOUNDS THRU 3000-EXIT
+002960     IF WS-BOUNDS-ARE-VALID
+002965         MOVE ZEROES TO MTABLE
+002970         PERFORM 4000-BUILD-TABLE          THRU 4000-EXIT
+002980         PERFORM 5000-WRITE-TABLE-OUTPUT   THRU 5000-EXIT
+002990         PERFORM 6000-DISPLAY-TABLE        THRU 6000-EXIT
+003000         PERFORM 6500-WRITE-PRINTED-REPORT THRU 6500-EXIT
+003010         IF CR-CSV-REQUESTED
+003020             PERFORM 7000-WRITE-CSV-OUTPUT THRU 7000-EXIT
+003030         END-IF
+003040         IF CR-RECON-REQUESTED
+003050             PERFORM 9000-RECONCILE-TABLE THRU 9000-EXIT
+003060         END-IF
+003070     END-IF
+003080     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+003090     PERFORM 2000-READ-CONTROL-RECORD THRU 2000-EXIT.
+003100 2500-EXIT.
+003110     EXIT.
+003120
+003130*****************************************************************
+003140*    3000-EDIT-BOUNDS - VALIDATE THE REQUESTED BOUNDS AGAINST THE
+003150*    TABLE'S ACTUAL OCCURS LIMIT BEFORE ANY CELL IS COMPUTED.
+003160*****************************************************************
+003170 3000-EDIT-BOUNDS.
+003180     SET WS-BOUNDS-ARE-VALID TO TRUE
+003190     IF GUY-BOUND IS LESS THAN 1 OR
+003200        GUY-BOUND IS GREATER THAN MAX-TABLE-SIZE
+003210         SET WS-BOUNDS-ARE-INVALID TO TRUE
+003220     END-IF
+003230     IF GAL-BOUND IS LESS THAN 1 OR
+003240        GAL-BOUND IS GREATER THAN MAX-TABLE-SIZE
+003250         SET WS-BOUNDS-ARE-INVALID TO TRUE
+003260     END-IF
+003270     IF WS-BOUNDS-ARE-INVALID
+003280         PERFORM 3100-REJECT-BOUNDS THRU 3100-EXIT
+003290     END-IF.
+003300 3000-EXIT.
+003310     EXIT.
+003320
+003330*****************************************************************
+003340*    3100-REJECT-BOUNDS - WRITE A REJECTION MESSAGE FOR AN
+003350*    OUT-OF-RANGE GUY/GAL BOUND REQUEST.
+003360*****************************************************************
+003370 3100-REJECT-BOUNDS.
+003380     MOVE SPACES TO ERROR-REPORT-RECORD
+003390     STRING "REJECTED - GUY-BOUND=" GUY-BOUND
+003400            " GAL-BOUND=" GAL-BOUND
+003410            " IS OUTSIDE THE TABLE LIMIT OF 01 THRU "
+003420            MAX-TABLE-SIZE
+003430            DELIMITED BY SIZE INTO ERROR-REPORT-RECORD
+003440     WRITE ERROR-REPORT-RECORD
+003445     DISPLAY ERROR-REPORT-RECORD
+003450     IF 4 IS GREATER THAN WS-WORST-RC
+003455         MOVE 4 TO WS-WORST-RC
+003456     END-IF.
+003460 3100-EXIT.
+003470     EXIT.
+003480
+003490*****************************************************************
+003500*    4000-BUILD-TABLE - COMPUTE EVERY CELL OF THE TABLE, CHECK-
+003510*    POINTING THE CURRENT ROW EVERY WS-CHECKPOINT-INTERVAL ROWS
+003511*    SO OPERATIONS HAS A RECORD OF HOW FAR A RUN GOT. THE FULL
+003512*    RANGE IS ALWAYS RECOMPUTED FROM ROW 1 - MTABLE IS IN-MEMORY
+003513*    ONLY, SO A RESTARTED JOB STEP HAS NO WAY TO RECOVER A PRIOR
+003514*    STEP'S ROWS WITHOUT RELOADING THEM, AND RELOADING ISN'T
+003515*    WORTH THE COMPLEXITY FOR A CHEAP RECOMPUTE LIKE THIS ONE.
+003516*    THE CHECKPOINT IS CLEARED ONCE THE RANGE COMPLETES SO A
+003517*    LATER, UNRELATED RUN WITH THE SAME BOUNDS CANNOT MATCH IT.
+003520*****************************************************************
+003540 4000-BUILD-TABLE.
+003550     PERFORM 4050-CHECK-FOR-RESTART THRU 4050-EXIT
+003560     PERFORM 4100-BUILD-TABLE-ROW THRU 4100-EXIT
+003570         VARYING GUY FROM 1 BY 1
+003580             UNTIL GUY GREATER THAN GUY-BOUND
+003585     PERFORM 4300-CLEAR-CHECKPOINT THRU 4300-EXIT.
+003590 4000-EXIT.
+003600     EXIT.
+003610
+003620*****************************************************************
+003630*    4050-CHECK-FOR-RESTART - DIAGNOSTIC ONLY: IF A CHECKPOINT
+003631*    EXISTS FOR THIS SAME GUY/GAL BOUND REQUEST, TELL THE
+003632*    OPERATOR WHERE THE PRIOR ATTEMPT LEFT OFF. THE ROW LOOP IN
+003633*    4000-BUILD-TABLE DOES NOT SKIP AHEAD - SEE THE NOTE THERE.
+003640*****************************************************************
+003660 4050-CHECK-FOR-RESTART.
+003680     OPEN INPUT CHECKPOINT-FILE
+003685     PERFORM 4090-CHECK-CKPT-STATUS THRU 4090-EXIT
+003690     IF WS-CKPT-FILE-STATUS EQUAL TO "00"
+003700         READ CHECKPOINT-FILE
+003710             AT END
+003720                 CONTINUE
+003730         END-READ
+003740         IF WS-CKPT-FILE-STATUS EQUAL TO "00"
+003750             IF CKPT-GUY-BOUND EQUAL TO GUY-BOUND AND
+003760                CKPT-GAL-BOUND EQUAL TO GAL-BOUND
+003770                 DISPLAY "PRIOR CHECKPOINT FOUND AT ROW "
+003771                     CKPT-LAST-GUY-ROW " - RECOMPUTING THE "
+003772                     "FULL RANGE FROM ROW 1"
+003780             END-IF
+003790         END-IF
+003800         CLOSE CHECKPOINT-FILE
+003810     END-IF.
+003820 4050-EXIT.
+003830     EXIT.
+003840
+003841*****************************************************************
+003842*    4090-CHECK-CKPT-STATUS - A CHECKPOINT-FILE STATUS OTHER THAN
+003843*    "00" (OK) OR "35" (FILE NOT FOUND - EXPECTED ON THE FIRST-
+003844*    EVER OPEN INPUT) IS A GENUINE I/O FAILURE. DON'T LET A BAD
+003845*    CHECKPOINT STATUS LOOK LIKE A CLEAN RUN TO THE JCL COND
+003846*    CHECK.
+003847*****************************************************************
+003848 4090-CHECK-CKPT-STATUS.
+003849     IF WS-CKPT-FILE-STATUS NOT EQUAL TO "00" AND
+003850        WS-CKPT-FILE-STATUS NOT EQUAL TO "35"
+003851         DISPLAY "CHECKPOINT FILE STATUS " WS-CKPT-FILE-STATUS
+003852             " IS NOT OK - SEE CKPTFILE"
+003853         IF 16 IS GREATER THAN WS-WORST-RC
+003854             MOVE 16 TO WS-WORST-RC
+003855         END-IF
+003856     END-IF.
+003857 4090-EXIT.
+003858     EXIT.
+003859
+003860 4100-BUILD-TABLE-ROW.
+003865     PERFORM 4150-MULTIPLY-CELL THRU 4150-EXIT
+003870         VARYING GAL FROM 1 BY 1 UNTIL GAL GREATER THAN GAL-BOUND
+003880     DIVIDE GUY BY WS-CHECKPOINT-INTERVAL
+003890         GIVING WS-CKPT-QUOTIENT
+003900         REMAINDER WS-CKPT-REMAINDER
+003910     IF WS-CKPT-REMAINDER EQUAL TO ZERO OR
+003920        GUY EQUAL TO GUY-BOUND
+003930         PERFORM 4200-WRITE-CHECKPOINT THRU 4200-EXIT
+003940     END-IF.
+003950 4100-EXIT.
+003960     EXIT.
+003970
+003980 4150-MULTIPLY-CELL.
+003990     MULTIPLY GUY BY GAL GIVING NUMB(GUY, GAL).
+004000 4150-EXIT.
+004010     EXIT.
+004020
+004025*****************************************************************
+004026*    4200-WRITE-CHECKPOINT - RECORD THE CURRENT ROW POSITION.
+004027*****************************************************************
+004028 4200-WRITE-CHECKPOINT.
+004029     OPEN OUTPUT CHECKPOINT-FILE
+004030     PERFORM 4090-CHECK-CKPT-STATUS THRU 4090-EXIT
+004031     MOVE GUY-BOUND TO CKPT-GUY-BOUND
+004032     MOVE GAL-BOUND TO CKPT-GAL-BOUND
+004033     MOVE GUY TO CKPT-LAST-GUY-ROW
+004034     WRITE CHECKPOINT-RECORD
+004035     PERFORM 4090-CHECK-CKPT-STATUS THRU 4090-EXIT
+004036     CLOSE CHECKPOINT-FILE.
+004037 4200-EXIT.
+004038     EXIT.
+004039
+004040*****************************************************************
+004041*    4300-CLEAR-CHECKPOINT - THE RANGE COMPLETED SUCCESSFULLY -
+004042*    BLANK OUT THE CHECKPOINT SO A LATER, UNRELATED RUN REQUEST-
+004043*    ING THE SAME BOUNDS CANNOT MATCH A STALE CHECKPOINT.
+004044*****************************************************************
+004045 4300-CLEAR-CHECKPOINT.
+004046     OPEN OUTPUT CHECKPOINT-FILE
+004047     PERFORM 4090-CHECK-CKPT-STATUS THRU 4090-EXIT
+004048     MOVE ZERO TO CKPT-GUY-BOUND
+004049     MOVE ZERO TO CKPT-GAL-BOUND
+004050     MOVE ZERO TO CKPT-LAST-GUY-ROW
+004051     WRITE CHECKPOINT-RECORD
+004052     PERFORM 4090-CHECK-CKPT-STATUS THRU 4090-EXIT
+004053     CLOSE CHECKPOINT-FILE.
+004054 4300-EXIT.
+004055     EXIT.
+004165
+004166*****************************************************************
+004167*    5000-WRITE-TABLE-OUTPUT - WRITE ONE QSAM RECORD PER TABLE ROW
+004168*****************************************************************
+004190 5000-WRITE-TABLE-OUTPUT.
+004200     PERFORM 5100-WRITE-TABLE-OUTPUT-ROW THRU 5100-EXIT
+004210         VARYING GUY FROM 1 BY 1 UNTIL GUY GREATER THAN GUY-BOUND.
+004220 5000-EXIT.
+004230     EXIT.
+004240
+004250 5100-WRITE-TABLE-OUTPUT-ROW.
+004260     MOVE ROW(GUY) TO TABLE-OUT-RECORD
+004270     WRITE TABLE-OUT-RECORD.
+004280 5100-EXIT.
+004290     EXIT.
+004300
+004310*****************************************************************
+004320*    6000-DISPLAY-TABLE - WRITE THE GRID TO SYSOUT
+004330*****************************************************************
+004340 6000-DISPLAY-TABLE.
+004350     DISPLAY "MULTIPLICATION TABLE " GUY-BOUND "X" GAL-BOUND ":"
+004360     PERFORM 6100-DISPLAY-HEADING-ROW THRU 6100-EXIT
+004370     PERFORM 6200-DISPLAY-TABLE-ROW THRU 6200-EXIT
+004380         VARYING GUY FROM 1 BY 1 UNTIL GUY GREATER THAN GUY-BOUND.
+004390 6000-EXIT.
+004400     EXIT.
+004410
+004420 6100-DISPLAY-HEADING-ROW.
+004430     DISPLAY BL BL WITH NO ADVANCING
+004440     PERFORM 6150-DISPLAY-HEADING-CELL THRU 6150-EXIT
+004450         VARYING GAL FROM 1 BY 1 UNTIL GAL GREATER THAN GAL-BOUND
+004460     DISPLAY SPACE.
+004470 6100-EXIT.
+004480     EXIT.
+004490
+004500 6150-DISPLAY-HEADING-CELL.
+004510     MOVE GAL TO THEY
+004520     DISPLAY THEY BL WITH NO ADVANCING.
+004530 6150-EXIT.
+004540     EXIT.
+004550
+004560 6200-DISPLAY-TABLE-ROW.
+004570     MOVE GUY TO THEY
+004580     DISPLAY THEY BL WITH NO ADVANCING
+004590     PERFORM 6250-DISPLAY-TABLE-CELL THRU 6250-EXIT
+004600         VARYING GAL FROM 1 BY 1 UNTIL GAL GREATER THAN GAL-BOUND
+004610     DISPLAY SPACE.
+004620 6200-EXIT.
+004630     EXIT.
+004640
+004650 6250-DISPLAY-TABLE-CELL.
+004660     DISPLAY NUMB(GUY, GAL) WITH NO ADVANCING
+004670     IF GAL NOT EQUAL TO GAL-BOUND
+004680         DISPLAY SPACE WITH NO ADVANCING
+004690     END-IF.
+004700 6250-EXIT.
+004710     EXIT.
+004720
+004730*****************************************************************
+004740*    6500-WRITE-PRINTED-REPORT - BUILD THE PAGINATED PRINT REPORT
+004750*    WITH A HEADER THAT REPEATS EVERY WS-LINES-PER-PAGE ROWS.
+004751*    WS-PAGE-NUMBER IS NOT RESET HERE - REPORT-FILE IS OPENED
+004752*    ONCE FOR THE WHOLE RUN, SO PAGE NUMBERS MUST STAY
+004753*    CONTINUOUS ACROSS EVERY RANGE IN A BATCH, NOT RESTART AT
+004754*    PAGE 1 FOR EACH ONE.
+004760*****************************************************************
+004770 6500-WRITE-PRINTED-REPORT.
+004790     MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT
+004800     PERFORM 6600-WRITE-REPORT-ROW THRU 6600-EXIT
+004810         VARYING GUY FROM 1 BY 1 UNTIL GUY GREATER THAN GUY-BOUND.
+004820 6500-EXIT.
+004830     EXIT.
+004840
+004850 6600-WRITE-REPORT-ROW.
+004860     IF WS-LINE-COUNT IS GREATER THAN OR EQUAL
+004870             TO WS-LINES-PER-PAGE
+004880         PERFORM 6700-WRITE-REPORT-HEADER THRU 6700-EXIT
+004890     END-IF
+004900     MOVE SPACES TO WS-REPORT-LINE
+004910     MOVE 1 TO WS-STRING-POINTER
+004920     MOVE GUY TO WS-RPT-HEADING-CELL
+004930     STRING WS-RPT-HEADING-CELL DELIMITED BY SIZE
+004940         INTO WS-REPORT-LINE WITH POINTER WS-STRING-POINTER
+004950     STRING BL DELIMITED BY SIZE
+004960         INTO WS-REPORT-LINE WITH POINTER WS-STRING-POINTER
+004970     PERFORM 6650-APPEND-REPORT-CELL THRU 6650-EXIT
+004980         VARYING GAL FROM 1 BY 1 UNTIL GAL GREATER THAN GAL-BOUND
+004990     MOVE WS-REPORT-LINE TO REPORT-RECORD
+005000     WRITE REPORT-RECORD AFTER ADVANCING 1 LINE
+005010     ADD 1 TO WS-LINE-COUNT.
+005020 6600-EXIT.
+005030     EXIT.
+005040
+005050 6650-APPEND-REPORT-CELL.
+005060     STRING NUMB(GUY, GAL) DELIMITED BY SIZE
+005070         INTO WS-REPORT-LINE WITH POINTER WS-STRING-POINTER
+005080     STRING BL DELIMITED BY SIZE
+005090         INTO WS-REPORT-LINE WITH POINTER WS-STRING-POINTER.
+005100 6650-EXIT.
+005110     EXIT.
+005120
+005130*****************************************************************
+005140*    6700-WRITE-REPORT-HEADER - PAGE HEADER: RUN DATE, REQUESTED
+005150*    BOUNDS AND PAGE NUMBER, FOLLOWED BY THE COLUMN HEADING ROW.
+005160*****************************************************************
+005170 6700-WRITE-REPORT-HEADER.
+005180     ADD 1 TO WS-PAGE-NUMBER
+005190     MOVE SPACES TO WS-REPORT-LINE
+005200     MOVE 1 TO WS-STRING-POINTER
+005210     STRING "RUN DATE: " DELIMITED BY SIZE
+005220            WS-CD-MM "/" WS-CD-DD "/" WS-CD-YY DELIMITED BY SIZE
+005230            "   BOUNDS: " DELIMITED BY SIZE
+005240            GUY-BOUND "X" GAL-BOUND DELIMITED BY SIZE
+005250            "   PAGE: " DELIMITED BY SIZE
+005260            WS-PAGE-NUMBER DELIMITED BY SIZE
+005270         INTO WS-REPORT-LINE WITH POINTER WS-STRING-POINTER
+005280     MOVE WS-REPORT-LINE TO REPORT-RECORD
+005290     WRITE REPORT-RECORD AFTER ADVANCING PAGE
+005300     MOVE SPACES TO WS-REPORT-LINE
+005310     MOVE 1 TO WS-STRING-POINTER
+005320     STRING "GUY " BL DELIMITED BY SIZE
+005330         INTO WS-REPORT-LINE WITH POINTER WS-STRING-POINTER
+005340     PERFORM 6750-APPEND-HEADING-CELL THRU 6750-EXIT
+005350         VARYING GAL FROM 1 BY 1 UNTIL GAL GREATER THAN GAL-BOUND
+005360     MOVE WS-REPORT-LINE TO REPORT-RECORD
+005370     WRITE REPORT-RECORD AFTER ADVANCING 1 LINE
+005380     MOVE ZERO TO WS-LINE-COUNT.
+005390 6700-EXIT.
+005400     EXIT.
+005410
+005420 6750-APPEND-HEADING-CELL.
+005430     MOVE GAL TO WS-RPT-HEADING-CELL
+005440     STRING WS-RPT-HEADING-CELL DELIMITED BY SIZE
+005450         INTO WS-REPORT-LINE WITH POINTER WS-STRING-POINTER
+005460     STRING BL DELIMITED BY SIZE
+005470         INTO WS-REPORT-LINE WITH POINTER WS-STRING-POINTER.
+005480 6750-EXIT.
+005490     EXIT.
+005500
+005510*****************************************************************
+005520*    7000-WRITE-CSV-OUTPUT - WRITE THE GRID AS COMMA-DELIMITED
+005530*    RECORDS FOR SPREADSHEET IMPORT, ONE ROW PER LINE.
+005540*****************************************************************
+005550 7000-WRITE-CSV-OUTPUT.
+005560     PERFORM 7100-WRITE-CSV-ROW THRU 7100-EXIT
+005570         VARYING GUY FROM 1 BY 1 UNTIL GUY GREATER THAN GUY-BOUND.
+005580 7000-EXIT.
+005590     EXIT.
+005600
+005610 7100-WRITE-CSV-ROW.
+005620     MOVE SPACES TO WS-REPORT-LINE
+005630     MOVE 1 TO WS-STRING-POINTER
+005640     STRING NUMB(GUY, 1) DELIMITED BY SIZE
+005650         INTO WS-REPORT-LINE WITH POINTER WS-STRING-POINTER
+005660     PERFORM 7150-APPEND-CSV-CELL THRU 7150-EXIT
+005670         VARYING GAL FROM 2 BY 1 UNTIL GAL GREATER THAN GAL-BOUND
+005680     MOVE WS-REPORT-LINE TO CSV-RECORD
+005690     WRITE CSV-RECORD.
+005700 7100-EXIT.
+005710     EXIT.
+005720
+005730 7150-APPEND-CSV-CELL.
+005740     STRING "," DELIMITED BY SIZE
+005750            NUMB(GUY, GAL) DELIMITED BY SIZE
+005760         INTO WS-REPORT-LINE WITH POINTER WS-STRING-POINTER.
+005770 7150-EXIT.
+005780     EXIT.
+005790
+005800*****************************************************************
+005810*    8000-WRITE-AUDIT-RECORD - APPEND ONE AUDIT LINE RECORDING
+005820*    WHAT RAN, WITH WHAT BOUNDS, AND WHEN.
+005830*****************************************************************
+005840 8000-WRITE-AUDIT-RECORD.
+005850     ACCEPT WS-CURRENT-TIME-FIELDS FROM TIME
+005860     IF WS-BOUNDS-ARE-VALID
+005870         MULTIPLY GUY-BOUND BY GAL-BOUND GIVING WS-CELL-COUNT
+005880         MOVE "COMPLETED" TO WS-AUDIT-STATUS
+005890     ELSE
+005900         MOVE ZERO TO WS-CELL-COUNT
+005910         MOVE "REJECTED " TO WS-AUDIT-STATUS
+005920     END-IF
+005930     MOVE SPACES TO AUDIT-RECORD
+005940     MOVE 1 TO WS-STRING-POINTER
+005950     STRING WS-CD-YY WS-CD-MM WS-CD-DD "-"
+005960            WS-CT-HH WS-CT-MM WS-CT-SS DELIMITED BY SIZE
+005970            "  GUY-BOUND=" DELIMITED BY SIZE
+005980            GUY-BOUND DELIMITED BY SIZE
+005990            "  GAL-BOUND=" DELIMITED BY SIZE
+006000            GAL-BOUND DELIMITED BY SIZE
+006010            "  CELLS=" DELIMITED BY SIZE
+006020            WS-CELL-COUNT DELIMITED BY SIZE
+006030            "  STATUS=" DELIMITED BY SIZE
+006040            WS-AUDIT-STATUS DELIMITED BY SIZE
+006050         INTO AUDIT-RECORD WITH POINTER WS-STRING-POINTER
+006060     WRITE AUDIT-RECORD.
+006070 8000-EXIT.
+006080     EXIT.
+006090
+006100*****************************************************************
+006110*    9000-RECONCILE-TABLE - DIFF THE COMPUTED TABLE AGAINST THE
+006120*    REFERENCE FILE AND LIST ANY MISMATCHED CELLS. RECON-RPT-FILE
+006121*    AND REFERENCE-FILE ARE BOTH OPENED ONCE FOR THE WHOLE RUN
+006122*    (1000-INITIALIZE-RUN/9900-TERMINATE-RUN), NOT RE-OPENED HERE,
+006123*    SO A BATCH WITH MORE THAN ONE RECON-REQUESTED RANGE DOES NOT
+006124*    TRUNCATE AN EARLIER RANGE'S MISMATCH REPORT AND DOES NOT
+006125*    RE-READ REFIN FROM RECORD 1 FOR EVERY RANGE AFTER THE FIRST.
+006126*    THIS ASSUMES REFIN IS LAID OUT AS CONCATENATED PER-RANGE
+006127*    BLOCKS IN THE SAME ORDER AS THE CONTROLS RANGES, THE SAME
+006128*    ASSUMPTION ALREADY IMPLICIT IN TABLEOUT/CSVOUT'S CONCATENATED
+006129*    MULTI-RANGE LAYOUT.
+006130*****************************************************************
+006140 9000-RECONCILE-TABLE.
+006150     MOVE 'N' TO WS-REF-EOF-SWITCH
+006160     MOVE ZERO TO WS-MISMATCH-COUNT
+006190     PERFORM 9100-RECONCILE-ROW THRU 9100-EXIT
+006200         VARYING GUY FROM 1 BY 1 UNTIL GUY GREATER THAN GUY-BOUND
+006210             OR WS-END-OF-REFERENCE-FILE
+006220     IF WS-MISMATCH-COUNT EQUAL TO ZERO
+006230         MOVE "RECONCILIATION - ALL CELLS MATCHED THE REFERENCE"
+006240             TO RECON-RPT-RECORD
+006250         WRITE RECON-RPT-RECORD
+006260     END-IF.
+006290 9000-EXIT.
+006300     EXIT.
+006310
+006320 9100-RECONCILE-ROW.
+006330     READ REFERENCE-FILE
+006340         AT END
+006350             SET WS-END-OF-REFERENCE-FILE TO TRUE
+006360     END-READ
+006370     IF NOT WS-END-OF-REFERENCE-FILE
+006380         PERFORM 9150-RECONCILE-CELL THRU 9150-EXIT
+006390             VARYING GAL FROM 1 BY 1
+006400                 UNTIL GAL GREATER THAN GAL-BOUND
+006410     END-IF.
+006420 9100-EXIT.
+006430     EXIT.
+006440
+006450 9150-RECONCILE-CELL.
+006460     IF RR-CELL(GAL) NOT EQUAL TO NUMB(GUY, GAL)
+006470         ADD 1 TO WS-MISMATCH-COUNT
+006480         MOVE SPACES TO RECON-RPT-RECORD
+006490         MOVE 1 TO WS-STRING-POINTER
+006500         STRING "MISMATCH AT ROW " GUY " COL " GAL
+006510                " EXPECTED " RR-CELL(GAL)
+006520                " COMPUTED " NUMB(GUY, GAL) DELIMITED BY SIZE
+006530             INTO RECON-RPT-RECORD WITH POINTER WS-STRING-POINTER
+006540         WRITE RECON-RPT-RECORD
+006550     END-IF.
+006560 9150-EXIT.
+006570     EXIT.
+006580
+006590*****************************************************************
+006600*    9900-TERMINATE-RUN - CLOSE FILES, POST THE RUN'S WORST
+006601*    CONDITION TO RETURN-CODE FOR THE JCL COND CHECK, AND GIVE
+006602*    BACK CONTROL.
+006610*****************************************************************
+006620 9900-TERMINATE-RUN.
+006630     CLOSE CONTROL-FILE
+006640     CLOSE TABLE-OUT-FILE
+006650     CLOSE ERROR-REPORT-FILE
+006660     CLOSE REPORT-FILE
+006670     CLOSE CSV-FILE
+006675     CLOSE AUDIT-FILE
+006676     CLOSE RECON-RPT-FILE
+006678     CLOSE REFERENCE-FILE
+006679     MOVE WS-WORST-RC TO RETURN-CODE.
+006690 9900-EXIT.
+006700     EXIT.
+006710
+006720 END PROGRAM MULT-TABLE.
