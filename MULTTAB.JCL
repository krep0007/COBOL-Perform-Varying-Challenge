@@ -0,0 +1,90 @@
+//MULTTAB  JOB (ACCTNO),'J KREPS - MULT TABLE',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID,COND=(4,LT)
+//*****************************************************************
+//* MULTTAB - OVERNIGHT DRIVER FOR MULT-TABLE.
+//*
+//* ALLOCATES THE CONTROL, OUTPUT, REPORT, AUDIT AND CHECKPOINT
+//* DATASETS FOR MULT-TABLE, RUNS THE PROGRAM, AND ROUTES THE
+//* PRINTED REPORT TO THE OPERATOR'S SYSOUT CLASS.
+//*
+//* MODIFICATION HISTORY
+//*    08/09/2026  JK  ORIGINAL VERSION - FIRST JCL FOR MULT-TABLE,
+//*                    SO IT CAN GO ON THE OVERNIGHT SCHEDULE
+//*                    INSTEAD OF BEING SUBMITTED BY HAND.
+//*    08/09/2026  JK  ADDED STEP005 TO SCRATCH TABLEOUT/CSVOUT
+//*                    AHEAD OF STEP010'S DISP=NEW AND TO PRE-
+//*                    ALLOCATE CKPTFILE ON A DATASET'S-NEVER-
+//*                    EXISTED-BEFORE RUN, SO THE JOB IS TRULY
+//*                    RERUNNABLE ON SUCCESSIVE NIGHTS WITHOUT AN
+//*                    OPERATOR HAVING TO CLEAN UP BY HAND.
+//*****************************************************************
+//*
+//*****************************************************************
+//* STEP005 SCRATCHES ANY TABLEOUT/CSVOUT LEFT OVER FROM LAST
+//* NIGHT'S RUN SO STEP010 CAN ALLOCATE THEM DISP=NEW AND GET A
+//* CLEAN SNAPSHOT EVERY RUN - DISP=(MOD,DELETE,DELETE) REMOVES
+//* THE DATASET IF IT EXISTS AND IS A NO-OP IF IT DOES NOT, SO
+//* THIS STEP NEVER FAILS ON A FIRST-EVER RUN EITHER. IT ALSO
+//* MAKES SURE CKPTFILE EXISTS (DISP=(MOD,CATLG,CATLG), CREATING
+//* IT ONLY IF ABSENT) SINCE STEP010 NEEDS CKPTFILE DISP=OLD TO
+//* GET THE REWIND-ON-OPEN BEHAVIOR 4200-WRITE-CHECKPOINT AND
+//* 4300-CLEAR-CHECKPOINT DEPEND ON.
+//*****************************************************************
+//STEP005  EXEC PGM=IEFBR14
+//TABLEOUT DD  DSN=SHOP.MULTTAB.TABLEOUT,
+//             DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=200,BLKSIZE=0)
+//CSVOUT   DD  DSN=SHOP.MULTTAB.CSVOUT,
+//             DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=400,BLKSIZE=0)
+//CKPTFILE DD  DSN=SHOP.MULTTAB.CKPTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//STEP010  EXEC PGM=MULTTAB
+//STEPLIB  DD  DSN=SHOP.PRODLIB.LOAD,DISP=SHR
+//CONTROLS DD  DSN=SHOP.MULTTAB.CONTROLS,DISP=SHR
+//TABLEOUT DD  DSN=SHOP.MULTTAB.TABLEOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=200,BLKSIZE=0)
+//ERRRPT   DD  SYSOUT=*
+//RPTOUT   DD  SYSOUT=(R,),
+//             OUTLIM=50000
+//CSVOUT   DD  DSN=SHOP.MULTTAB.CSVOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=400,BLKSIZE=0)
+//AUDITLOG DD  DSN=SHOP.MULTTAB.AUDITLOG,
+//             DISP=MOD,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//REFIN    DD  DSN=SHOP.MULTTAB.REFIN,DISP=SHR
+//RECONRPT DD  SYSOUT=*
+//CKPTFILE DD  DSN=SHOP.MULTTAB.CKPTFILE,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*****************************************************************
+//* STEP020 ONLY RUNS WHEN STEP010 COMES BACK WITH A CONDITION
+//* CODE BELOW 4 - IT TELLS THE OPERATOR THE RUN IS GOOD TO
+//* DISTRIBUTE. A COND CODE OF 4 OR HIGHER (REJECTED BOUNDS, BAD
+//* FILE STATUS, ETC.) LEAVES STEP020 FLUSHED SO THE JOB LOG SHOWS
+//* THE FAILURE INSTEAD OF A FALSE "RUN OK" MESSAGE. COND=(3,LT,..)
+//* READS AS "SKIP STEP020 WHEN 3 IS LESS THAN STEP010'S RC", I.E.
+//* WHEN THE RC IS 4 OR ABOVE.
+//*****************************************************************
+//STEP020  EXEC PGM=IEBGENER,COND=(3,LT,STEP010)
+//SYSIN    DD  DUMMY
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  *
+MULT-TABLE COMPLETED WITH A ZERO/NORMAL CONDITION CODE.
+REPORT IS ON SYSOUT CLASS R - SEE RPTOUT.
+//SYSUT2   DD  SYSOUT=*
+//
